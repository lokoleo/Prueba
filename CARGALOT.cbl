@@ -0,0 +1,337 @@
+000010******************************************************************
+000020* Program-ID : CARGALOT
+000030* Author     : Sistemas - Clientes
+000040* Installation: Dpto. Sistemas
+000050* Date-Written: 2026-08-08
+000060* Purpose    : Carga / actualizacion masiva de CLIENTES a partir
+000070*              de un archivo plano de entrada (onboarding de un
+000080*              bloque de clientes o migracion inicial). Valida
+000090*              cada registro igual que la pantalla interactiva
+000100*              (nombre/direccion/cod.postal/categoria no blanco,
+000110*              categoria y codigo postal contra sus maestros) y
+000120*              emite un resumen de altas/modificaciones/rechazos.
+000130* Tectonics  : cobc
+000140*-------------------------------------------------------------
+000150* Modification History
+000160* Date       Init  Description
+000170* 2026-08-08  SIS  Version inicial.
+000180******************************************************************
+000190 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. CARGALOT.
+000210 ENVIRONMENT DIVISION.
+000220 CONFIGURATION SECTION.
+000230 SPECIAL-NAMES.
+000240     DECIMAL-POINT IS COMMA.
+000250 INPUT-OUTPUT SECTION.
+000260 FILE-CONTROL.
+000270
+000280     SELECT ENTRADA ASSIGN TO "./entrada.dat"
+000290            ORGANIZATION LINE SEQUENTIAL
+000300            STATUS ST-ENT.
+000310
+000320     SELECT OPTIONAL CLIENTES ASSIGN TO "./clientes.dat"
+000330            ORGANIZATION INDEXED
+000340            ACCESS MODE DYNAMIC
+000350            RECORD KEY IS ID_CLIENTE
+000360            ALTERNATE KEY CLI_NOMBRE WITH DUPLICATES
+000370            ALTERNATE KEY CLI_ALT_2  WITH DUPLICATES
+000380            STATUS ST-CLI.
+000390
+000400     SELECT OPTIONAL CATEGORIAS ASSIGN TO "./categor.dat"
+000410            ORGANIZATION INDEXED
+000420            ACCESS MODE DYNAMIC
+000430            RECORD KEY IS CAT-CODIGO
+000440            STATUS ST-CAT.
+000450
+000460     SELECT OPTIONAL CODPOSTALES ASSIGN TO "./codpost.dat"
+000470            ORGANIZATION INDEXED
+000480            ACCESS MODE DYNAMIC
+000490            RECORD KEY IS CP-CODIGO
+000500            STATUS ST-CP.
+000510
+000520     SELECT REPORTE ASSIGN TO "./cargalot.lst"
+000530            ORGANIZATION LINE SEQUENTIAL
+000540            STATUS ST-REP.
+000550
+000560 DATA DIVISION.
+000570 FILE SECTION.
+000580
+000590 FD  ENTRADA.
+000600
+000610 01  REG-ENTRADA.
+000620     03  ENT-CLI-ID          PIC 9(7).
+000630     03  ENT-CLI-NOMBRE      PIC X(70).
+000640     03  ENT-CLI-DIRECCION   PIC X(80).
+000650     03  ENT-CLI-CODPOST     PIC X(10).
+000660     03  ENT-CLI-CATEGORIA   PIC X.
+000670
+000680     COPY "CLIENTE.CPY".
+000690
+000700     COPY "CATEGOR.CPY".
+000710
+000720     COPY "CODPOST.CPY".
+000730
+000740 FD  REPORTE.
+000750
+000760 01  LIN-REPORTE             PIC X(132).
+000770
+000780 WORKING-STORAGE SECTION.
+000790
+000800 01  ST-ENT                  PIC XX.
+000810 01  ST-CLI                  PIC XX.
+000820 01  ST-CAT                  PIC XX.
+000830 01  ST-CP                   PIC XX.
+000840 01  ST-REP                  PIC XX.
+000850
+000860 01  FIN-ENTRADA             PIC X     VALUE "N".
+000870     88  NO-HAY-MAS-ENTRADA  VALUE "S".
+000880
+000890 01  W-CATEGORIAS-OK         PIC X     VALUE "S".
+000900 01  W-CODPOSTALES-OK        PIC X     VALUE "S".
+000910
+000920 01  W-RECHAZADO             PIC X.
+000930     88  REGISTRO-RECHAZADO  VALUE "S".
+000940 01  W-MOTIVO-RECHAZO        PIC X(40).
+000950 01  W-CLI-EXISTE            PIC X.
+000960
+000970 01  W-CANT-ALTAS            PIC 9(7)  VALUE 0.
+000980 01  W-CANT-MODIF            PIC 9(7)  VALUE 0.
+000990 01  W-CANT-RECHAZOS         PIC 9(7)  VALUE 0.
+001000 01  W-CANT-LEIDOS           PIC 9(7)  VALUE 0.
+001010
+001020 01  LIN-DETALLE.
+001030     03  LD-ID               PIC Z(6)9.
+001040     03  FILLER              PIC X(2)  VALUE SPACES.
+001050     03  LD-NOMBRE           PIC X(30).
+001060     03  FILLER              PIC X(2)  VALUE SPACES.
+001070     03  LD-RESULTADO        PIC X(15).
+001080     03  LD-MOTIVO           PIC X(40).
+001090
+001100 01  LIN-RESUMEN-1.
+001110     03  FILLER              PIC X(24) VALUE
+001120             "Registros leidos      :".
+001130     03  LR1-CANT            PIC ZZZZZZ9.
+001140
+001150 01  LIN-RESUMEN-2.
+001160     03  FILLER              PIC X(24) VALUE
+001170             "Altas                  :".
+001180     03  LR2-CANT            PIC ZZZZZZ9.
+001190
+001200 01  LIN-RESUMEN-3.
+001210     03  FILLER              PIC X(24) VALUE
+001220             "Modificaciones         :".
+001230     03  LR3-CANT            PIC ZZZZZZ9.
+001240
+001250 01  LIN-RESUMEN-4.
+001260     03  FILLER              PIC X(24) VALUE
+001270             "Rechazos               :".
+001280     03  LR4-CANT            PIC ZZZZZZ9.
+001290
+001300 PROCEDURE DIVISION.
+001310 0000-MAINLINE.
+001320     PERFORM 1000-INICIO.
+001330     PERFORM 2000-PROCESO THRU 2000-EXIT
+001340             UNTIL NO-HAY-MAS-ENTRADA.
+001350     PERFORM 3000-FINAL.
+001360     STOP RUN.
+001370
+001380******************************************************************
+001390* 1000-INICIO - Abre los archivos de entrada, maestros y reporte.
+001400******************************************************************
+001410 1000-INICIO.
+001420     OPEN INPUT ENTRADA.
+001430     OPEN OUTPUT REPORTE.
+001440     IF ST-ENT NOT = "00"
+001450        MOVE "Listado de Carga por Lotes de Clientes" TO
+001460            LIN-REPORTE
+001470        WRITE LIN-REPORTE AFTER ADVANCING 1 LINE
+001480        STRING "No se pudo abrir ENTRADA (entrada.dat) - Status="
+001490               ST-ENT DELIMITED BY SIZE INTO LIN-REPORTE
+001500        WRITE LIN-REPORTE AFTER ADVANCING 2 LINES
+001510        CLOSE REPORTE
+001520        CLOSE ENTRADA
+001530        STOP RUN.
+001540     OPEN I-O CLIENTES.
+001550     IF ST-CLI > "07"
+001560        MOVE "Listado de Carga por Lotes de Clientes" TO
+001570            LIN-REPORTE
+001580        WRITE LIN-REPORTE AFTER ADVANCING 1 LINE
+001590        STRING "No se pudo abrir CLIENTES (clientes.dat)-Status="
+001600               ST-CLI DELIMITED BY SIZE
+001610               INTO LIN-REPORTE
+001620        WRITE LIN-REPORTE AFTER ADVANCING 2 LINES
+001630        CLOSE REPORTE
+001640        CLOSE ENTRADA
+001650        STOP RUN.
+001660     OPEN INPUT CATEGORIAS.
+001670     IF ST-CAT NOT = "00"
+001680        MOVE "N" TO W-CATEGORIAS-OK.
+001690     OPEN INPUT CODPOSTALES.
+001700     IF ST-CP NOT = "00"
+001710        MOVE "N" TO W-CODPOSTALES-OK.
+001720     MOVE "Listado de Carga por Lotes de Clientes" TO LIN-REPORTE.
+001730     WRITE LIN-REPORTE AFTER ADVANCING 1 LINE.
+001740     MOVE SPACES TO LIN-REPORTE.
+001750     WRITE LIN-REPORTE AFTER ADVANCING 1 LINE.
+001760     PERFORM 2100-LEE-ENTRADA THRU 2100-EXIT.
+001770
+001780******************************************************************
+001790* 2000-PROCESO - Valida y graba/regraba un registro de entrada.
+001800******************************************************************
+001810 2000-PROCESO.
+001820     ADD 1 TO W-CANT-LEIDOS.
+001830     PERFORM 2200-VALIDA-ENTRADA THRU 2200-EXIT.
+001840     IF REGISTRO-RECHAZADO
+001850        ADD 1 TO W-CANT-RECHAZOS
+001860        MOVE ENT-CLI-ID     TO LD-ID
+001870        MOVE ENT-CLI-NOMBRE TO LD-NOMBRE
+001880        MOVE "RECHAZADO"    TO LD-RESULTADO
+001890        MOVE W-MOTIVO-RECHAZO TO LD-MOTIVO
+001900     ELSE
+001910        PERFORM 2300-GRABA-CLIENTE THRU 2300-EXIT
+001920        MOVE ENT-CLI-ID     TO LD-ID
+001930        MOVE ENT-CLI-NOMBRE TO LD-NOMBRE
+001940     END-IF.
+001950     WRITE LIN-REPORTE FROM LIN-DETALLE AFTER ADVANCING 1 LINE.
+001960     PERFORM 2100-LEE-ENTRADA THRU 2100-EXIT.
+001970 2000-EXIT.
+001980     EXIT.
+001990
+002000******************************************************************
+002010* 2100-LEE-ENTRADA - Lee el proximo registro del archivo plano.
+002020******************************************************************
+002030 2100-LEE-ENTRADA.
+002040     READ ENTRADA
+002050         AT END SET NO-HAY-MAS-ENTRADA TO TRUE.
+002060 2100-EXIT.
+002070     EXIT.
+002080
+002090******************************************************************
+002100* 2200-VALIDA-ENTRADA - Mismas validaciones que la pantalla
+002110*                       interactiva: campos no blancos, y
+002120*                       categoria/cod.postal contra sus maestros.
+002130******************************************************************
+002140 2200-VALIDA-ENTRADA.
+002150     MOVE "N" TO W-RECHAZADO.
+002160     MOVE SPACES TO W-MOTIVO-RECHAZO.
+002170     IF ENT-CLI-ID = 0
+002180        MOVE "S" TO W-RECHAZADO
+002190        MOVE "Id Cliente en cero" TO W-MOTIVO-RECHAZO
+002200        GO TO 2200-EXIT.
+002210     IF ENT-CLI-NOMBRE = SPACES
+002220        MOVE "S" TO W-RECHAZADO
+002230        MOVE "Nombre en blanco" TO W-MOTIVO-RECHAZO
+002240        GO TO 2200-EXIT.
+002250     IF ENT-CLI-DIRECCION = SPACES
+002260        MOVE "S" TO W-RECHAZADO
+002270        MOVE "Direccion en blanco" TO W-MOTIVO-RECHAZO
+002280        GO TO 2200-EXIT.
+002290     IF ENT-CLI-CODPOST = SPACES
+002300        MOVE "S" TO W-RECHAZADO
+002310        MOVE "Codigo postal en blanco" TO W-MOTIVO-RECHAZO
+002320        GO TO 2200-EXIT.
+002330     IF ENT-CLI-CATEGORIA = SPACES
+002340        MOVE "S" TO W-RECHAZADO
+002350        MOVE "Categoria en blanco" TO W-MOTIVO-RECHAZO
+002360        GO TO 2200-EXIT.
+002370     IF W-CODPOSTALES-OK = "S"
+002380        MOVE ENT-CLI-CODPOST TO CP-CODIGO
+002390        READ CODPOSTALES
+002400            INVALID KEY
+002410               MOVE "S" TO W-RECHAZADO
+002420               MOVE "Cod. postal inexistente" TO W-MOTIVO-RECHAZO
+002430               GO TO 2200-EXIT
+002440        END-READ
+002450     END-IF.
+002460     IF W-CATEGORIAS-OK = "S"
+002470        MOVE ENT-CLI-CATEGORIA TO CAT-CODIGO
+002480        READ CATEGORIAS
+002490            INVALID KEY
+002500               MOVE "S" TO W-RECHAZADO
+002510               MOVE "Categoria inexistente" TO W-MOTIVO-RECHAZO
+002520               GO TO 2200-EXIT
+002530        END-READ
+002540        IF CAT-ES-INACTIVA
+002550           MOVE "S" TO W-RECHAZADO
+002560           MOVE "Categoria inactiva" TO W-MOTIVO-RECHAZO
+002570           GO TO 2200-EXIT
+002580        END-IF
+002590     END-IF.
+002600 2200-EXIT.
+002610     EXIT.
+002620
+002630******************************************************************
+002640* 2300-GRABA-CLIENTE - Alta si el Id no existe, regrabacion si ya
+002650*                      existe; preserva saldo y estado en la
+002660*                      regrabacion.
+002670******************************************************************
+002680 2300-GRABA-CLIENTE.
+002690     MOVE SPACES TO LD-MOTIVO.
+002700     MOVE ENT-CLI-ID TO CLI_ID.
+002710     READ CLIENTES
+002720         INVALID KEY     MOVE "N" TO W-CLI-EXISTE
+002730         NOT INVALID KEY MOVE "S" TO W-CLI-EXISTE.
+002740     IF ST-CLI NOT = "00" AND ST-CLI NOT = "23"
+002750        ADD 1 TO W-CANT-RECHAZOS
+002760        MOVE "RECHAZADO" TO LD-RESULTADO
+002770        STRING "Error leyendo CLIENTES - Status=" ST-CLI
+002780               DELIMITED BY SIZE INTO LD-MOTIVO
+002790        GO TO 2300-EXIT.
+002800     IF W-CLI-EXISTE = "S"
+002810        MOVE ENT-CLI-NOMBRE    TO CLI_NOMBRE CLI_NOMBRE_2
+002820        MOVE ENT-CLI-DIRECCION TO CLI_DIRECCION
+002830        MOVE ENT-CLI-CODPOST   TO CLI_CODPOST
+002840        MOVE ENT-CLI-CATEGORIA TO CLI_CATEGORIA CLI_CATEGORIA_2
+002850        REWRITE REG-CLIENTES
+002860        IF ST-CLI = "00"
+002870           ADD 1 TO W-CANT-MODIF
+002880           MOVE "MODIFICADO"   TO LD-RESULTADO
+002890        ELSE
+002900           ADD 1 TO W-CANT-RECHAZOS
+002910           MOVE "RECHAZADO"    TO LD-RESULTADO
+002920           STRING "Error regrabando CLIENTES - Status="
+002930                  ST-CLI DELIMITED BY SIZE INTO LD-MOTIVO
+002940        END-IF
+002950     ELSE
+002960        MOVE ENT-CLI-ID        TO CLI_ID
+002970        MOVE ENT-CLI-NOMBRE    TO CLI_NOMBRE CLI_NOMBRE_2
+002980        MOVE ENT-CLI-DIRECCION TO CLI_DIRECCION
+002990        MOVE ENT-CLI-CODPOST   TO CLI_CODPOST
+003000        MOVE ENT-CLI-CATEGORIA TO CLI_CATEGORIA CLI_CATEGORIA_2
+003010        MOVE 0                 TO CLI_SALDO
+003020        MOVE "A"               TO CLI-ESTADO
+003030        WRITE REG-CLIENTES
+003040        IF ST-CLI = "00"
+003050           ADD 1 TO W-CANT-ALTAS
+003060           MOVE "ALTA"         TO LD-RESULTADO
+003070        ELSE
+003080           ADD 1 TO W-CANT-RECHAZOS
+003090           MOVE "RECHAZADO"    TO LD-RESULTADO
+003100           STRING "Error grabando CLIENTES - Status="
+003110                  ST-CLI DELIMITED BY SIZE INTO LD-MOTIVO
+003120        END-IF
+003130     END-IF.
+003140 2300-EXIT.
+003150     EXIT.
+003160
+003170******************************************************************
+003180* 3000-FINAL - Resumen de altas/modificaciones/rechazos y cierre.
+003190******************************************************************
+003200 3000-FINAL.
+003210     MOVE SPACES        TO LIN-REPORTE.
+003220     WRITE LIN-REPORTE AFTER ADVANCING 2 LINES.
+003230     MOVE W-CANT-LEIDOS TO LR1-CANT.
+003240     WRITE LIN-REPORTE FROM LIN-RESUMEN-1 AFTER ADVANCING 1 LINE.
+003250     MOVE W-CANT-ALTAS  TO LR2-CANT.
+003260     WRITE LIN-REPORTE FROM LIN-RESUMEN-2 AFTER ADVANCING 1 LINE.
+003270     MOVE W-CANT-MODIF  TO LR3-CANT.
+003280     WRITE LIN-REPORTE FROM LIN-RESUMEN-3 AFTER ADVANCING 1 LINE.
+003290     MOVE W-CANT-RECHAZOS TO LR4-CANT.
+003300     WRITE LIN-REPORTE FROM LIN-RESUMEN-4 AFTER ADVANCING 1 LINE.
+003310     CLOSE ENTRADA.
+003320     CLOSE CLIENTES.
+003330     CLOSE CATEGORIAS.
+003340     CLOSE CODPOSTALES.
+003350     CLOSE REPORTE.
+003360
+003370 END PROGRAM CARGALOT.
