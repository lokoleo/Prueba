@@ -0,0 +1,282 @@
+000010******************************************************************
+000020* Program-ID : LISTCLI
+000030* Author     : Sistemas - Clientes
+000040* Installation: Dpto. Sistemas
+000050* Date-Written: 2026-08-08
+000060* Purpose    : Listado de Clientes ordenado por Categoria y
+000070*              Nombre (indice CLI_ALT_2), con salto de pagina
+000080*              por categoria y subtotal de CLI_SALDO.
+000090* Tectonics  : cobc
+000100*-------------------------------------------------------------
+000110* Modification History
+000120* Date       Init  Description
+000130* 2026-08-08  SIS  Version inicial.
+000140******************************************************************
+000150 IDENTIFICATION DIVISION.
+000160 PROGRAM-ID. LISTCLI.
+000170 ENVIRONMENT DIVISION.
+000180 CONFIGURATION SECTION.
+000190 SPECIAL-NAMES.
+000200     DECIMAL-POINT IS COMMA.
+000210 INPUT-OUTPUT SECTION.
+000220 FILE-CONTROL.
+000230
+000240     SELECT OPTIONAL CLIENTES ASSIGN TO "./clientes.dat"
+000250            ORGANIZATION INDEXED
+000260            ACCESS MODE DYNAMIC
+000270            RECORD KEY IS ID_CLIENTE
+000280            ALTERNATE KEY CLI_NOMBRE WITH DUPLICATES
+000290            ALTERNATE KEY CLI_ALT_2  WITH DUPLICATES
+000300            STATUS ST-CLI.
+000310
+000320     SELECT OPTIONAL CATEGORIAS ASSIGN TO "./categor.dat"
+000330            ORGANIZATION INDEXED
+000340            ACCESS MODE DYNAMIC
+000350            RECORD KEY IS CAT-CODIGO
+000360            STATUS ST-CAT.
+000370
+000380     SELECT REPORTE ASSIGN TO "./listcli.lst"
+000390            ORGANIZATION LINE SEQUENTIAL
+000400            STATUS ST-REP.
+000410
+000420 DATA DIVISION.
+000430 FILE SECTION.
+000440
+000450     COPY "CLIENTE.CPY".
+000460
+000470     COPY "CATEGOR.CPY".
+000480
+000490 FD  REPORTE.
+000500
+000510 01  LIN-REPORTE            PIC X(132).
+000520
+000530 WORKING-STORAGE SECTION.
+000540
+000550 01  ST-CLI                 PIC XX.
+000560 01  ST-CAT                 PIC XX.
+000570 01  ST-REP                 PIC XX.
+000580
+000590 01  W-CATEGORIAS-OK        PIC X     VALUE "S".
+000600 01  W-CATEGORIA-VALIDA     PIC X.
+000610
+000620 01  FIN-ARCHIVO             PIC X     VALUE "N".
+000630     88  NO-HAY-MAS-CLIENTES VALUE "S".
+000640
+000650 01  W-PRIMER-REGISTRO       PIC X     VALUE "S".
+000660 01  W-CATEGORIA-ANTERIOR    PIC X.
+000670
+000680 01  W-CANT-CATEGORIA        PIC 9(5)  VALUE 0.
+000690 01  W-SALDO-CATEGORIA       PIC S9(9)V9(3) VALUE 0.
+000700 01  W-CANT-CATEGORIA-BAJA   PIC 9(5)  VALUE 0.
+000710 01  W-SALDO-CATEGORIA-BAJA  PIC S9(9)V9(3) VALUE 0.
+000720 01  W-CANT-GENERAL          PIC 9(7)  VALUE 0.
+000730 01  W-SALDO-GENERAL         PIC S9(9)V9(3) VALUE 0.
+000740 01  W-CANT-GENERAL-BAJA     PIC 9(7)  VALUE 0.
+000750 01  W-SALDO-GENERAL-BAJA    PIC S9(9)V9(3) VALUE 0.
+000760
+000770 01  W-FECHA-SIST            PIC 9(8).
+000780 01  W-SALDO-ED              PIC -9(7),999.
+000790 01  W-SALDO-CAT-ED          PIC -9(9),999.
+000800 01  W-SALDO-GRAL-ED         PIC -9(9),999.
+000810 01  W-CANT-CAT-ED           PIC ZZZZ9.
+000820 01  W-CANT-GRAL-ED          PIC ZZZZZZ9.
+000830
+000840 01  LIN-TITULO-1.
+000850     03  FILLER              PIC X(10) VALUE "Categoria ".
+000860     03  LT1-CATEGORIA       PIC X.
+000870     03  FILLER              PIC X(3)  VALUE " - ".
+000880     03  LT1-DESCRIPCION     PIC X(30).
+000890
+000900 01  LIN-TITULO-2.
+000910     03  FILLER              PIC X(10) VALUE "Id Cliente".
+000920     03  FILLER              PIC X(3)  VALUE SPACES.
+000930     03  FILLER              PIC X(40) VALUE "Nombre".
+000940     03  FILLER              PIC X(14) VALUE "Saldo".
+000950     03  FILLER              PIC X(2)  VALUE SPACES.
+000960     03  FILLER              PIC X(6)  VALUE "Estado".
+000970
+000980 01  LIN-DETALLE.
+000990     03  LD-ID               PIC Z(6)9.
+001000     03  FILLER              PIC X(3)  VALUE SPACES.
+001010     03  LD-NOMBRE           PIC X(40).
+001020     03  LD-SALDO            PIC -9(7),999.
+001030     03  FILLER              PIC X(2)  VALUE SPACES.
+001040     03  LD-ESTADO           PIC X(6).
+001050
+001060 01  LIN-SUBTOTAL.
+001070     03  FILLER              PIC X(20) VALUE
+001080             "  Cantidad clientes:".
+001090     03  LST-CANTIDAD        PIC ZZZZ9.
+001100     03  FILLER              PIC X(14) VALUE "  Subtotal: ".
+001110     03  LST-SALDO           PIC -9(9),999.
+001120
+001130 01  LIN-SUBTOTAL-BAJA.
+001140     03  FILLER              PIC X(20) VALUE
+001150             "  Clientes de baja :".
+001160     03  LSB-CANTIDAD        PIC ZZZZ9.
+001170     03  FILLER              PIC X(14) VALUE "  Subtotal: ".
+001180     03  LSB-SALDO           PIC -9(9),999.
+001190
+001200 01  LIN-TOTAL.
+001210     03  FILLER              PIC X(20) VALUE
+001220             "TOTAL DE CLIENTES  :".
+001230     03  LTOT-CANTIDAD       PIC ZZZZZZ9.
+001240     03  FILLER              PIC X(14) VALUE "  Total: ".
+001250     03  LTOT-SALDO          PIC -9(9),999.
+001260
+001270 01  LIN-TOTAL-BAJA.
+001280     03  FILLER              PIC X(20) VALUE
+001290             "TOTAL DE BAJA      :".
+001300     03  LTB-CANTIDAD        PIC ZZZZZZ9.
+001310     03  FILLER              PIC X(14) VALUE "  Total: ".
+001320     03  LTB-SALDO           PIC -9(9),999.
+001330
+001340 PROCEDURE DIVISION.
+001350 0000-MAINLINE.
+001360     PERFORM 1000-INICIO.
+001370     PERFORM 2000-PROCESO THRU 2000-EXIT
+001380             UNTIL NO-HAY-MAS-CLIENTES.
+001390     PERFORM 3000-FINAL.
+001400     STOP RUN.
+001410
+001420******************************************************************
+001430* 1000-INICIO - Abre archivos y posiciona el cursor al principio
+001440*               de CLIENTES por el indice CLI_ALT_2.
+001450******************************************************************
+001460 1000-INICIO.
+001470     OPEN OUTPUT REPORTE.
+001480     OPEN INPUT CLIENTES.
+001490     IF ST-CLI > "07"
+001500        MOVE "Listado de Clientes" TO LIN-REPORTE
+001510        WRITE LIN-REPORTE AFTER ADVANCING 1 LINE
+001520        STRING "No se pudo abrir CLIENTES (clientes.dat)-Status="
+001530               ST-CLI DELIMITED BY SIZE INTO LIN-REPORTE
+001540        WRITE LIN-REPORTE AFTER ADVANCING 2 LINES
+001550        CLOSE REPORTE
+001560        CLOSE CLIENTES
+001570        STOP RUN.
+001580     OPEN INPUT CATEGORIAS.
+001590     IF ST-CAT NOT = "00"
+001600        MOVE "N" TO W-CATEGORIAS-OK.
+001610     ACCEPT W-FECHA-SIST FROM DATE YYYYMMDD.
+001620     MOVE LOW-VALUES TO CLI_ALT_2.
+001630     START CLIENTES KEY IS NOT LESS THAN CLI_ALT_2
+001640         INVALID KEY SET NO-HAY-MAS-CLIENTES TO TRUE.
+001650     IF NOT NO-HAY-MAS-CLIENTES
+001660        PERFORM 2100-LEE-SIGUIENTE THRU 2100-EXIT.
+001670
+001680******************************************************************
+001690* 2000-PROCESO - Un registro de CLIENTES por iteracion; detecta
+001700*                cambio de categoria para el salto de pagina y
+001710*                el subtotal.
+001720******************************************************************
+001730 2000-PROCESO.
+001740     IF W-PRIMER-REGISTRO = "S" OR
+001750        CLI_CATEGORIA_2 NOT = W-CATEGORIA-ANTERIOR
+001760        IF W-PRIMER-REGISTRO NOT = "S"
+001770           PERFORM 2500-SUBTOTAL-CATEGORIA THRU 2500-EXIT
+001780        END-IF
+001790        PERFORM 2600-TITULO-CATEGORIA THRU 2600-EXIT
+001800        MOVE "N" TO W-PRIMER-REGISTRO
+001810        MOVE CLI_CATEGORIA_2 TO W-CATEGORIA-ANTERIOR
+001820     END-IF.
+001830     MOVE CLI_ID     TO LD-ID.
+001840     MOVE CLI_NOMBRE TO LD-NOMBRE.
+001850     MOVE CLI_SALDO  TO LD-SALDO.
+001860     IF NOT CLI-INACTIVO
+001870        MOVE "ACTIVO" TO LD-ESTADO
+001880        ADD 1         TO W-CANT-CATEGORIA W-CANT-GENERAL
+001890        ADD CLI_SALDO TO W-SALDO-CATEGORIA W-SALDO-GENERAL
+001900     ELSE
+001910        MOVE "BAJA"   TO LD-ESTADO
+001920        ADD 1         TO W-CANT-CATEGORIA-BAJA
+001930                          W-CANT-GENERAL-BAJA
+001940        ADD CLI_SALDO TO W-SALDO-CATEGORIA-BAJA
+001950                          W-SALDO-GENERAL-BAJA
+001960     END-IF.
+001970     WRITE LIN-REPORTE FROM LIN-DETALLE AFTER ADVANCING 1 LINE.
+001980     PERFORM 2100-LEE-SIGUIENTE THRU 2100-EXIT.
+001990 2000-EXIT.
+002000     EXIT.
+002010
+002020******************************************************************
+002030* 2100-LEE-SIGUIENTE - Lee el proximo registro via CLI_ALT_2.
+002040******************************************************************
+002050 2100-LEE-SIGUIENTE.
+002060     READ CLIENTES NEXT RECORD
+002070         AT END SET NO-HAY-MAS-CLIENTES TO TRUE.
+002080 2100-EXIT.
+002090     EXIT.
+002100
+002110******************************************************************
+002120* 2500-SUBTOTAL-CATEGORIA - Imprime cantidad/subtotal por
+002130*                           categoria y reinicia acumuladores.
+002140******************************************************************
+002150 2500-SUBTOTAL-CATEGORIA.
+002160     MOVE W-CANT-CATEGORIA  TO LST-CANTIDAD.
+002170     MOVE W-SALDO-CATEGORIA TO LST-SALDO.
+002180     WRITE LIN-REPORTE FROM LIN-SUBTOTAL AFTER ADVANCING 2 LINES.
+002190     IF W-CANT-CATEGORIA-BAJA > 0
+002200        MOVE W-CANT-CATEGORIA-BAJA  TO LSB-CANTIDAD
+002210        MOVE W-SALDO-CATEGORIA-BAJA TO LSB-SALDO
+002220        WRITE LIN-REPORTE FROM LIN-SUBTOTAL-BAJA
+002230                AFTER ADVANCING 1 LINE
+002240     END-IF.
+002250     MOVE 0 TO W-CANT-CATEGORIA.
+002260     MOVE 0 TO W-SALDO-CATEGORIA.
+002270     MOVE 0 TO W-CANT-CATEGORIA-BAJA.
+002280     MOVE 0 TO W-SALDO-CATEGORIA-BAJA.
+002290 2500-EXIT.
+002300     EXIT.
+002310
+002320******************************************************************
+002330* 2600-TITULO-CATEGORIA - Salto de pagina y encabezado para la
+002340*                         nueva categoria.
+002350******************************************************************
+002360 2600-TITULO-CATEGORIA.
+002370     MOVE CLI_CATEGORIA_2 TO LT1-CATEGORIA.
+002380     MOVE SPACES          TO LT1-DESCRIPCION.
+002390     IF W-CATEGORIAS-OK = "S"
+002400        MOVE CLI_CATEGORIA_2 TO CAT-CODIGO
+002410        READ CATEGORIAS
+002420            INVALID KEY     MOVE "N" TO W-CATEGORIA-VALIDA
+002430            NOT INVALID KEY MOVE "S" TO W-CATEGORIA-VALIDA
+002440        END-READ
+002450        IF W-CATEGORIA-VALIDA = "S"
+002460           MOVE CAT-DESCRIPCION TO LT1-DESCRIPCION
+002470        END-IF
+002480     END-IF.
+002490     IF W-PRIMER-REGISTRO = "S"
+002500        WRITE LIN-REPORTE FROM LIN-TITULO-1 AFTER ADVANCING 1 LINE
+002510     ELSE
+002520        WRITE LIN-REPORTE FROM LIN-TITULO-1 AFTER ADVANCING PAGE
+002530     END-IF.
+002540     WRITE LIN-REPORTE FROM LIN-TITULO-2 AFTER ADVANCING 2 LINES.
+002550 2600-EXIT.
+002560     EXIT.
+002570
+002580******************************************************************
+002590* 3000-FINAL - Subtotal de la ultima categoria, total general y
+002600*              cierre de archivos.
+002610******************************************************************
+002620 3000-FINAL.
+002630     IF W-PRIMER-REGISTRO NOT = "S"
+002640        PERFORM 2500-SUBTOTAL-CATEGORIA THRU 2500-EXIT
+002650        MOVE W-CANT-GENERAL  TO LTOT-CANTIDAD
+002660        MOVE W-SALDO-GENERAL TO LTOT-SALDO
+002670        WRITE LIN-REPORTE FROM LIN-TOTAL AFTER ADVANCING 2 LINES
+002680        IF W-CANT-GENERAL-BAJA > 0
+002690           MOVE W-CANT-GENERAL-BAJA  TO LTB-CANTIDAD
+002700           MOVE W-SALDO-GENERAL-BAJA TO LTB-SALDO
+002710           WRITE LIN-REPORTE FROM LIN-TOTAL-BAJA
+002720                   AFTER ADVANCING 1 LINE
+002730        END-IF
+002740     ELSE
+002750        MOVE "No hay clientes para listar." TO LIN-REPORTE
+002760        WRITE LIN-REPORTE AFTER ADVANCING 1 LINE
+002770     END-IF.
+002780     CLOSE CLIENTES.
+002790     CLOSE CATEGORIAS.
+002800     CLOSE REPORTE.
+002810
+002820 END PROGRAM LISTCLI.
