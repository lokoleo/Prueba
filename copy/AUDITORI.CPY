@@ -0,0 +1,16 @@
+      ******************************************************************
+      * Copybook : AUDITORI.CPY
+      * Uso      : Layout del archivo de Auditoria de Clientes
+      *            (auditori.dat). Una imagen anterior/nueva por cada
+      *            campo modificado en GRABAR/BORRAR.
+      ******************************************************************
+       FD  AUDITORIA.
+
+       01  REG-AUDITORIA.
+           03  AUD-CLI-ID          PIC 9(7).
+           03  AUD-FECHA           PIC 9(8).
+           03  AUD-HORA            PIC 9(8).
+           03  AUD-OPERACION       PIC X(8).
+           03  AUD-CAMPO           PIC X(20).
+           03  AUD-VALOR-ANTERIOR  PIC X(80).
+           03  AUD-VALOR-NUEVO     PIC X(80).
