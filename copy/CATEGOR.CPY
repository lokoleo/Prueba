@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Copybook : CATEGOR.CPY
+      * Uso      : Layout del archivo maestro de Categorias
+      *            (categor.dat), catalogo de codigos validos para
+      *            CLI_CATEGORIA.
+      ******************************************************************
+       FD  CATEGORIAS.
+
+       01  REG-CATEGORIA.
+           03  CAT-CODIGO          PIC X.
+           03  CAT-DESCRIPCION     PIC X(30).
+           03  CAT-ACTIVA          PIC X.
+               88  CAT-ES-ACTIVA     VALUE "S".
+               88  CAT-ES-INACTIVA   VALUE "N".
