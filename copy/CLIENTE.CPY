@@ -0,0 +1,25 @@
+      ******************************************************************
+      * Copybook : CLIENTE.CPY
+      * Uso      : Layout del archivo maestro de Clientes (CLIENTES).
+      *            Incluido por todo programa que abra clientes.dat,
+      *            para que el ABM y los programas batch compartan una
+      *            unica definicion del registro.
+      ******************************************************************
+       FD  CLIENTES.
+
+       01  REG-CLIENTES.
+           03  ID_CLIENTE.
+               05  CLI_ID           PIC 9(7).
+           03  CLI_SALDO            PIC S9(7)V9(3).
+           03  CLI_NOMBRE           PIC X(70).
+           03  CLI_DIRECCION        PIC X(80).
+           03  CLI_CODPOST          PIC X(10).
+           03  CLI_CATEGORIA        PIC X.
+           03  CLI_ALT_2.
+               05  CLI_CATEGORIA_2  PIC X.
+               05  CLI_NOMBRE_2     PIC X(60).
+           03  CLI-DATOS-EXTRA.
+               05  CLI-ESTADO       PIC X.
+                   88  CLI-ACTIVO       VALUE "A".
+                   88  CLI-INACTIVO     VALUE "I".
+               05  FILLER           PIC X(239).
