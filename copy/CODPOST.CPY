@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Copybook : CODPOST.CPY
+      * Uso      : Layout del archivo maestro de Codigos Postales
+      *            (codpost.dat), usado para validar CLI_CODPOST y
+      *            completar la localidad/provincia del cliente.
+      ******************************************************************
+       FD  CODPOSTALES.
+
+       01  REG-CODPOSTAL.
+           03  CP-CODIGO           PIC X(10).
+           03  CP-LOCALIDAD        PIC X(30).
+           03  CP-PROVINCIA        PIC X(30).
