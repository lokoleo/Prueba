@@ -0,0 +1,15 @@
+      ******************************************************************
+      * Copybook : ERRORLOG.CPY
+      * Uso      : Layout del archivo de Errores de Archivo
+      *            (errores.dat). Una linea por cada ST-FILE distinto
+      *            de cero detectado por la rutina TRATA-ERROR-ARCHIVO.
+      ******************************************************************
+       FD  ERRORES.
+
+       01  REG-ERROR.
+           03  ERR-FECHA           PIC 9(8).
+           03  ERR-HORA            PIC 9(8).
+           03  ERR-PARRAFO         PIC X(20).
+           03  ERR-CLI-ID          PIC 9(7).
+           03  ERR-STATUS          PIC XX.
+           03  FILLER              PIC X(20).
