@@ -0,0 +1,17 @@
+      ******************************************************************
+      * Copybook : MOVIMIEN.CPY
+      * Uso      : Layout del archivo de Movimientos de Cuenta de
+      *            Clientes (movimien.dat). Registro de debitos y
+      *            creditos que respaldan CLI_SALDO.
+      ******************************************************************
+       FD  MOVIMIENTOS.
+
+       01  REG-MOVIMIENTO.
+           03  MOV-CLI-ID          PIC 9(7).
+           03  MOV-FECHA           PIC 9(8).
+           03  MOV-TIPO            PIC X.
+               88  MOV-DEBITO        VALUE "D".
+               88  MOV-CREDITO       VALUE "C".
+           03  MOV-IMPORTE         PIC S9(7)V9(3).
+           03  MOV-MOTIVO          PIC X(40).
+           03  FILLER              PIC X(20).
