@@ -21,28 +21,56 @@
                   ALTERNATE KEY CLI_ALT_2  WITH DUPLICATES
                   STATUS ST-FILE.
 
+           SELECT OPTIONAL MOVIMIENTOS ASSIGN TO "./movimien.dat"
+                  ORGANIZATION SEQUENTIAL
+                  ACCESS MODE SEQUENTIAL
+                  STATUS ST-MOV.
+
+           SELECT OPTIONAL CATEGORIAS ASSIGN TO "./categor.dat"
+                  ORGANIZATION INDEXED
+                  ACCESS MODE DYNAMIC
+                  RECORD KEY IS CAT-CODIGO
+                  STATUS ST-CAT.
+
+           SELECT OPTIONAL CODPOSTALES ASSIGN TO "./codpost.dat"
+                  ORGANIZATION INDEXED
+                  ACCESS MODE DYNAMIC
+                  RECORD KEY IS CP-CODIGO
+                  STATUS ST-CP.
+
+           SELECT OPTIONAL AUDITORIA ASSIGN TO "./auditori.dat"
+                  ORGANIZATION SEQUENTIAL
+                  ACCESS MODE SEQUENTIAL
+                  STATUS ST-AUD.
+
+           SELECT OPTIONAL ERRORES ASSIGN TO "./errores.dat"
+                  ORGANIZATION SEQUENTIAL
+                  ACCESS MODE SEQUENTIAL
+                  STATUS ST-ERR.
+
        DATA DIVISION.
        FILE SECTION.
 
-       FD  CLIENTES.
+           COPY "CLIENTE.CPY".
+
+           COPY "MOVIMIEN.CPY".
+
+           COPY "CATEGOR.CPY".
+
+           COPY "CODPOST.CPY".
 
-       01  REG-CLIENTES.
-           03  ID_CLIENTE.
-               05  CLI_ID           PIC 9(7).
-           03  CLI_SALDO            PIC S9(7)V9(3).
-           03  CLI_NOMBRE           PIC X(70).
-           03  CLI_DIRECCION        PIC X(80).
-           03  CLI_CODPOST          PIC X(10).
-           03  CLI_CATEGORIA        PIC X.
-           03  CLI_ALT_2.
-               05  CLI_CATEGORIA_2  PIC X.
-               05  CLI_NOMBRE_2     PIC X(60).
-           03  FILLER               PIC X(240).
+           COPY "AUDITORI.CPY".
 
+           COPY "ERRORLOG.CPY".
 
        WORKING-STORAGE SECTION.
 
        01  ST-FILE   PIC XX.
+       01  ST-MOV    PIC XX.
+       01  ST-CAT    PIC XX.
+       01  ST-CP     PIC XX.
+       01  ST-AUD    PIC XX.
+       01  ST-ERR    PIC XX.
        01  X         PIC X.
 
        01  MENSAJE   PIC X(70).
@@ -56,12 +84,61 @@
        01  W-CLI-ID   PIC 9(07).
        01  W-CLI-ID-Z PIC Z(06)9.
 
+       01  W-CATEGORIAS-OK  PIC X VALUE "S".
+       01  W-CODPOSTALES-OK PIC X VALUE "S".
+
        01  DATOS.
-           02 W-CLI-NOMBRE     PIC X(70).
-           02 W-CLI-NOMBRE-ANT PIC X(70).
-           02 W-CLI-DIRECCION  PIC X(80).
-           02 W-CLI-CODPOSTAL  PIC X(10).
-           02 W-CLI-CATEGORIA  PIC X.
+           02 W-CLI-NOMBRE      PIC X(70).
+           02 W-CLI-NOMBRE-ANT  PIC X(70).
+           02 W-CLI-DIRECCION   PIC X(80).
+           02 W-CLI-DIRECCION-ANT PIC X(80).
+           02 W-CLI-CODPOSTAL   PIC X(10).
+           02 W-CLI-CODPOSTAL-ANT PIC X(10).
+           02 W-CLI-CATEGORIA   PIC X.
+           02 W-CLI-CATEGORIA-ANT PIC X.
+           02 W-CLI-SALDO       PIC S9(7)V9(3).
+           02 W-CLI-SALDO-ANT   PIC S9(7)V9(3).
+
+       01  W-CLI-SALDO-ED    PIC -9(7),999.
+       01  W-CLI-ESTADO-PREV PIC X.
+       01  W-ESTADO-ANTERIOR PIC X.
+
+       01  W-CONFIRMA-DUP    PIC X.
+       01  W-HAY-DUPLICADO   PIC X.
+
+       01  W-NOMBRE-BUSCADO  PIC X(70).
+       01  W-NOMBRE-BUSCADO-LEN PIC 9(03).
+       01  W-BUSQ-HAY-MAS    PIC X.
+
+       01  W-CATEGORIA-VALIDA PIC X.
+       01  W-LINEA-CATEGORIAS PIC X(80).
+       01  W-HAY-CATEGORIAS   PIC X.
+       01  W-POS-LINEA        PIC 9(03).
+
+       01  W-CP-VALIDO        PIC X.
+
+       01  W-MOV-FECHA        PIC 9(8).
+       01  W-MOV-TIPO         PIC X.
+       01  W-MOV-IMPORTE      PIC S9(7)V9(3).
+       01  W-MOV-MOTIVO       PIC X(40).
+
+       01  W-AUD-ES-ALTA      PIC X.
+       01  W-AUD-OPERACION    PIC X(8).
+       01  AUD-CAMPO-NOMBRE   PIC X(20).
+       01  AUD-ANTERIOR-TXT   PIC X(80).
+       01  AUD-NUEVO-TXT      PIC X(80).
+       01  W-FECHA-SIST       PIC 9(8).
+       01  W-HORA-SIST        PIC 9(8).
+
+       01  ERR-PARRAFO-ORIGEN    PIC X(20).
+       01  ERR-ST-ORIGEN         PIC XX.
+       01  ERR-CLI-ID-ORIGEN     PIC 9(7).
+       01  ERR-ACCION            PIC X.
+       01  ERR-HUBO-ERROR        PIC X.
+       01  ERR-CONTADOR-REINTENTOS PIC 99 VALUE 0.
+       01  ERR-MAX-REINTENTOS      PIC 99 VALUE 10.
+       01  W-ESPERA-CONTADOR       PIC 9(7).
+       01  W-ESPERA-MAX            PIC 9(7) VALUE 2000000.
 
        PROCEDURE DIVISION.
        PABLO.
@@ -76,15 +153,68 @@
            MOVE "S" TO EXISTE.
 
        ABRO-ARCHIVO.
+           OPEN EXTEND ERRORES.
+           IF ST-ERR = "35"
+              OPEN OUTPUT ERRORES
+              CLOSE ERRORES
+              OPEN EXTEND ERRORES.
+
+           PERFORM ABRO-CLIENTES THRU F-ABRO-CLIENTES.
+           IF FIN = "S" GO TO F-ABRO-ARCHIVO.
+
+           OPEN EXTEND MOVIMIENTOS.
+           IF ST-MOV = "35"
+              OPEN OUTPUT MOVIMIENTOS
+              CLOSE MOVIMIENTOS
+              OPEN EXTEND MOVIMIENTOS.
+
+           OPEN EXTEND AUDITORIA.
+           IF ST-AUD = "35"
+              OPEN OUTPUT AUDITORIA
+              CLOSE AUDITORIA
+              OPEN EXTEND AUDITORIA.
+
+           OPEN INPUT CATEGORIAS.
+           IF ST-CAT NOT = "00"
+              MOVE "N" TO W-CATEGORIAS-OK.
+
+           OPEN INPUT CODPOSTALES.
+           IF ST-CP NOT = "00"
+              MOVE "N" TO W-CODPOSTALES-OK.
+
+       F-ABRO-ARCHIVO.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * Abre CLIENTES con reintento acotado sobre registro ocupado;
+      * separada de ABRO-ARCHIVO para que el reintento no vuelva a
+      * ejecutar el bootstrap de ERRORES en cada vuelta.
+      *-----------------------------------------------------------------
+       ABRO-CLIENTES.
            OPEN I-O CLIENTES.
            IF ST-FILE > "07"
-              STRING "Error al abrir Clientes " ST-FILE
-                 DELIMITED BY SIZE INTO MENSAJE
-              DISPLAY MENSAJE LINE 10 COL 20
-              MOVE "S" TO FIN.
+              MOVE "ABRO-ARCHIVO"   TO ERR-PARRAFO-ORIGEN
+              MOVE ST-FILE          TO ERR-ST-ORIGEN
+              MOVE 0                TO ERR-CLI-ID-ORIGEN
+              PERFORM TRATA-ERROR-ARCHIVO THRU F-TRATA-ERROR-ARCHIVO
+              IF ERR-ACCION = "R"
+                 GO TO ABRO-CLIENTES
+              ELSE
+                 MOVE "S" TO FIN
+              END-IF
+           ELSE
+              MOVE 0 TO ERR-CONTADOR-REINTENTOS.
+
+       F-ABRO-CLIENTES.
+           EXIT.
 
        CIERRO-ARCHIVO.
            CLOSE CLIENTES.
+           CLOSE MOVIMIENTOS.
+           CLOSE AUDITORIA.
+           CLOSE ERRORES.
+           CLOSE CATEGORIAS.
+           CLOSE CODPOSTALES.
 
        FINALIZAR.
            STOP RUN.
@@ -114,10 +244,12 @@
                    "A.B.M. Clientes"     LINE 3  COL 32
                    GUIONES               LINE 4  COL 1
                    "Id Cliente : "       LINE 07 COL 10
+                   "Estado : "           LINE 07 COL 50
                    "01. Nombre     : "   LINE 10 COL 10
                    "02. Direccion  : "   LINE 12 COL 10
                    "03. Cod.Postal : "   LINE 14 COL 10
                    "04. Categoria  : "   LINE 16 COL 10
+                   "05. Saldo      : "   LINE 18 COL 10
                    "Opcion [  ]"         LINE 20 COL 30
                    GUIONES               LINE 22 COL 1.
 
@@ -126,22 +258,115 @@
            ACCEPT W-CLI-ID LINE 07 COL 23.
            MOVE   W-CLI-ID TO W-CLI-ID-Z.
            DISPLAY W-CLI-ID-Z LINE 07 COL 23.
-           IF W-CLI-ID = 0 GO TO INGRESO-ID.
+           IF W-CLI-ID = 0
+              PERFORM BUSQUEDA-POR-NOMBRE THRU F-BUSQUEDA-POR-NOMBRE
+              PERFORM MUESTRO-PANTALLA
+              MOVE   W-CLI-ID TO W-CLI-ID-Z
+              DISPLAY W-CLI-ID-Z LINE 07 COL 23
+              IF W-CLI-ID = 0
+                 GO TO INGRESO-ID
+              END-IF
+           END-IF.
 
        F-INGRESO-ID.
            EXIT.
 
+      *-----------------------------------------------------------------
+      * Busqueda de clientes por nombre (ALTERNATE KEY CLI_NOMBRE),
+      * invocada cuando se ingresa Id Cliente = 0.
+      *-----------------------------------------------------------------
+       BUSQUEDA-POR-NOMBRE.
+           DISPLAY " " LINE 1 COL 1 ERASE EOS
+                   "Busqueda de Clientes por Nombre" LINE 3  COL 25
+                   GUIONES                           LINE 4  COL 1
+                   "Nombre (o comienzo) : "          LINE 07 COL 10.
+           MOVE SPACES TO W-NOMBRE-BUSCADO.
+           ACCEPT W-NOMBRE-BUSCADO LINE 07 COL 35.
+           IF W-NOMBRE-BUSCADO = SPACES
+              MOVE 0 TO W-CLI-ID
+              GO TO F-BUSQUEDA-POR-NOMBRE.
+           PERFORM CALCULA-LARGO-BUSQUEDA THRU F-CALCULA-LARGO-BUSQUEDA.
+           MOVE SPACES     TO CLI_NOMBRE.
+           MOVE W-NOMBRE-BUSCADO TO CLI_NOMBRE.
+           START CLIENTES KEY IS NOT LESS THAN CLI_NOMBRE
+              INVALID KEY MOVE "N" TO W-BUSQ-HAY-MAS.
+           IF ST-FILE > "07"
+              MOVE "N" TO W-BUSQ-HAY-MAS
+           ELSE
+              MOVE "S" TO W-BUSQ-HAY-MAS.
+
+      *-----------------------------------------------------------------
+      * Calcula en W-NOMBRE-BUSCADO-LEN el largo sin blancos de cola
+      * de W-NOMBRE-BUSCADO, para limitar la paginacion de la busqueda
+      * a los clientes cuyo nombre realmente comienza con lo tipeado.
+      *-----------------------------------------------------------------
+       CALCULA-LARGO-BUSQUEDA.
+           MOVE 70 TO W-NOMBRE-BUSCADO-LEN.
+
+       CALCULA-LARGO-BUSQUEDA-CICLO.
+           IF W-NOMBRE-BUSCADO-LEN = 0
+              GO TO F-CALCULA-LARGO-BUSQUEDA.
+           IF W-NOMBRE-BUSCADO(W-NOMBRE-BUSCADO-LEN:1) NOT = SPACE
+              GO TO F-CALCULA-LARGO-BUSQUEDA.
+           SUBTRACT 1 FROM W-NOMBRE-BUSCADO-LEN.
+           GO TO CALCULA-LARGO-BUSQUEDA-CICLO.
+
+       F-CALCULA-LARGO-BUSQUEDA.
+           EXIT.
+
+       MUESTRA-RESULTADO-BUSQUEDA.
+           IF W-BUSQ-HAY-MAS = "N"
+              DISPLAY "No hay (mas) coincidencias." LINE 23 COL 1
+              ACCEPT X LINE 23 COL 40
+              DISPLAY SPACES LINE 23 COL 1 SIZE 80
+              MOVE 0 TO W-CLI-ID
+              GO TO F-BUSQUEDA-POR-NOMBRE.
+           READ CLIENTES NEXT RECORD
+              AT END MOVE "N" TO W-BUSQ-HAY-MAS.
+           IF W-BUSQ-HAY-MAS = "N"
+              GO TO MUESTRA-RESULTADO-BUSQUEDA.
+           IF CLI_NOMBRE(1:W-NOMBRE-BUSCADO-LEN) NOT =
+              W-NOMBRE-BUSCADO(1:W-NOMBRE-BUSCADO-LEN)
+              MOVE "N" TO W-BUSQ-HAY-MAS
+              GO TO MUESTRA-RESULTADO-BUSQUEDA.
+           MOVE CLI_ID TO W-CLI-ID-Z.
+           DISPLAY SPACES               LINE 10 COL 1  SIZE 80
+                   W-CLI-ID-Z           LINE 10 COL 10
+                   CLI_NOMBRE           LINE 10 COL 20.
+           DISPLAY "[ENTER] Siguiente  [S] Seleccionar  [C] Cancelar"
+                                        LINE 23 COL 1.
+           MOVE SPACES TO X.
+           ACCEPT X LINE 23 COL 55.
+           EVALUATE X
+              WHEN "S"
+              WHEN "s"
+                 MOVE CLI_ID TO W-CLI-ID
+              WHEN "C"
+              WHEN "c"
+                 MOVE 0 TO W-CLI-ID
+              WHEN OTHER
+                 GO TO MUESTRA-RESULTADO-BUSQUEDA
+           END-EVALUATE.
+
+       F-BUSQUEDA-POR-NOMBRE.
+           EXIT.
+
        LEO-CLIENTES.
            DISPLAY SPACES LINE 23 COL 1 SIZE 80.
            MOVE W-CLI-ID TO CLI_ID.
            READ CLIENTES INVALID KEY MOVE "N" TO EXISTE.
-           IF ST-FILE = "99" GO TO LEO-CLIENTES.
-           IF ST-FILE > "07" AND ST-FILE NOT = "23"
-                 STRING "Error leyendo Clientes Status = " ST-FILE
-                 DELIMITED BY SIZE INTO MENSAJE
-                 DISPLAY MENSAJE LINE 23 COL 1
-                 MOVE 1   TO HUBO-ERROR
-                 MOVE "N" TO EXISTE.
+           IF ST-FILE = "00" OR ST-FILE = "23"
+              MOVE 0 TO ERR-CONTADOR-REINTENTOS
+              GO TO F-LEO-CLIENTES.
+           MOVE "LEO-CLIENTES" TO ERR-PARRAFO-ORIGEN.
+           MOVE ST-FILE        TO ERR-ST-ORIGEN.
+           MOVE W-CLI-ID        TO ERR-CLI-ID-ORIGEN.
+           PERFORM TRATA-ERROR-ARCHIVO THRU F-TRATA-ERROR-ARCHIVO.
+           IF ERR-ACCION = "R"
+              GO TO LEO-CLIENTES
+           ELSE
+              MOVE 1   TO HUBO-ERROR
+              MOVE "N" TO EXISTE.
 
        F-LEO-CLIENTES.
            EXIT.
@@ -149,17 +374,26 @@
        MUESTRO-DATOS.
 
            IF EXISTE = "S"
-              MOVE CLI_NOMBRE    TO W-CLI-NOMBRE
-              MOVE CLI_DIRECCION TO W-CLI-DIRECCION
-              MOVE CLI_CODPOST   TO W-CLI-CODPOSTAL
-              MOVE CLI_CATEGORIA TO W-CLI-CATEGORIA.
-           DISPLAY CLI_NOMBRE    LINE 10 COL 36
-                   CLI_DIRECCION LINE 12 COL 36
-                   CLI_CODPOST   LINE 14 COL 36
-                   CLI_CATEGORIA LINE 16 COL 36.
+              MOVE CLI_NOMBRE    TO W-CLI-NOMBRE     W-CLI-NOMBRE-ANT
+              MOVE CLI_DIRECCION TO W-CLI-DIRECCION  W-CLI-DIRECCION-ANT
+              MOVE CLI_CODPOST   TO W-CLI-CODPOSTAL  W-CLI-CODPOSTAL-ANT
+              MOVE CLI_CATEGORIA TO W-CLI-CATEGORIA  W-CLI-CATEGORIA-ANT
+              MOVE CLI_SALDO     TO W-CLI-SALDO      W-CLI-SALDO-ANT.
+           MOVE CLI_SALDO TO W-CLI-SALDO-ED.
+           DISPLAY CLI_NOMBRE     LINE 10 COL 36
+                   CLI_DIRECCION  LINE 12 COL 36
+                   CLI_CODPOST    LINE 14 COL 36
+                   CLI_CATEGORIA  LINE 16 COL 36
+                   W-CLI-SALDO-ED LINE 18 COL 36.
+           IF CLI-INACTIVO
+              DISPLAY "BAJA  " LINE 07 COL 60
+           ELSE
+              DISPLAY "ACTIVO" LINE 07 COL 60.
 
        CARGO-DATOS.
            INITIALIZE DATOS.
+           MOVE "A" TO CLI-ESTADO.
+           DISPLAY "ACTIVO" LINE 07 COL 60.
 
        INGRESO-NOMBRE.
            MOVE W-CLI-NOMBRE TO W-CLI-NOMBRE-ANT.
@@ -179,21 +413,99 @@
            ACCEPT W-CLI-CODPOSTAL LINE 14 COL 36.
            IF W-CLI-CODPOSTAL = SPACES
               GO TO INGRESO-CODPOSTAL.
-           DISPLAY W-CLI-CODPOSTAL LINE 14 COL 36.
+           IF W-CODPOSTALES-OK NOT = "S"
+              DISPLAY W-CLI-CODPOSTAL LINE 14 COL 36
+              GO TO F-INGRESO-CODPOSTAL.
+           MOVE W-CLI-CODPOSTAL TO CP-CODIGO.
+           READ CODPOSTALES
+              INVALID KEY     MOVE "N" TO W-CP-VALIDO
+              NOT INVALID KEY MOVE "S" TO W-CP-VALIDO.
+           IF W-CP-VALIDO = "N"
+              DISPLAY "Codigo postal no encontrado - reingrese"
+                                         LINE 23 COL 1
+              ACCEPT X                  LINE 23 COL 50
+              DISPLAY SPACES            LINE 23 COL 1 SIZE 80
+              GO TO INGRESO-CODPOSTAL.
+           DISPLAY W-CLI-CODPOSTAL LINE 14 COL 36
+                   CP-LOCALIDAD    LINE 14 COL 50.
+           DISPLAY "Localidad confirmada - ENTER para continuar"
+                                      LINE 23 COL 1.
+           ACCEPT X LINE 23 COL 60.
+           DISPLAY SPACES LINE 23 COL 1 SIZE 80.
+
+       F-INGRESO-CODPOSTAL.
+           EXIT.
 
        INGRESO-CATEGORIA.
+           PERFORM MUESTRA-CATEGORIAS THRU F-MUESTRA-CATEGORIAS.
            ACCEPT W-CLI-CATEGORIA LINE 16 COL 36.
            IF W-CLI-CATEGORIA = SPACES
               GO TO INGRESO-CATEGORIA.
-           DISPLAY W-CLI-CATEGORIA LINE 16 COL 36.
+           IF W-CATEGORIAS-OK NOT = "S"
+              DISPLAY W-CLI-CATEGORIA LINE 16 COL 36
+              GO TO F-INGRESO-CATEGORIA.
+           MOVE W-CLI-CATEGORIA TO CAT-CODIGO.
+           READ CATEGORIAS
+              INVALID KEY     MOVE "N" TO W-CATEGORIA-VALIDA
+              NOT INVALID KEY MOVE "S" TO W-CATEGORIA-VALIDA.
+           IF W-CATEGORIA-VALIDA = "N" OR CAT-ES-INACTIVA
+              DISPLAY "Categoria invalida - reingrese" LINE 23 COL 1
+              ACCEPT X LINE 23 COL 40
+              DISPLAY SPACES LINE 23 COL 1 SIZE 80
+              GO TO INGRESO-CATEGORIA.
+           DISPLAY W-CLI-CATEGORIA LINE 16 COL 36
+                   CAT-DESCRIPCION LINE 16 COL 40.
+
+       F-INGRESO-CATEGORIA.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * Arma en W-LINEA-CATEGORIAS la lista de codigos de categoria
+      * activos, leyendo CATEGORIAS de punta a punta.
+      *-----------------------------------------------------------------
+       MUESTRA-CATEGORIAS.
+           IF W-CATEGORIAS-OK NOT = "S"
+              GO TO F-MUESTRA-CATEGORIAS.
+           MOVE SPACES     TO W-LINEA-CATEGORIAS.
+           MOVE 1          TO W-POS-LINEA.
+           MOVE LOW-VALUES TO CAT-CODIGO.
+           START CATEGORIAS KEY IS NOT LESS THAN CAT-CODIGO
+              INVALID KEY MOVE "N" TO W-HAY-CATEGORIAS.
+           IF ST-CAT > "07"
+              MOVE "N" TO W-HAY-CATEGORIAS
+           ELSE
+              MOVE "S" TO W-HAY-CATEGORIAS.
+
+       ARMA-LINEA-CATEGORIAS.
+           IF W-HAY-CATEGORIAS = "N"
+              DISPLAY W-LINEA-CATEGORIAS LINE 17 COL 10
+              GO TO F-MUESTRA-CATEGORIAS.
+           READ CATEGORIAS NEXT RECORD
+              AT END MOVE "N" TO W-HAY-CATEGORIAS.
+           IF W-HAY-CATEGORIAS = "N"
+              GO TO ARMA-LINEA-CATEGORIAS.
+           IF CAT-ES-ACTIVA
+              STRING CAT-CODIGO      DELIMITED BY SIZE
+                     "-"             DELIMITED BY SIZE
+                     CAT-DESCRIPCION DELIMITED BY SPACE
+                     "  "            DELIMITED BY SIZE
+                     INTO W-LINEA-CATEGORIAS
+                     WITH POINTER W-POS-LINEA.
+           GO TO ARMA-LINEA-CATEGORIAS.
+
+       F-MUESTRA-CATEGORIAS.
+           EXIT.
 
        F-CARGO-DATOS.
            EXIT.
 
        OPCIONES.
            DISPLAY "[00 - ENTER] GRABAR" LINE 23 COL 1
-                   "[88] - BORRAR"       LINE 24 COL 1
-                   "[77] - SALIR"        LINE 23 COL 20.
+                   "[77] - SALIR"        LINE 23 COL 30.
+           IF CLI-INACTIVO
+              DISPLAY "[99] - REACTIVAR" LINE 24 COL 1
+           ELSE
+              DISPLAY "[88] - BORRAR"    LINE 24 COL 1.
            ACCEPT OPCION LINE 20 COL 38.
            IF FIN = "N"
               EVALUATE OPCION
@@ -202,13 +514,49 @@
                 WHEN 2
                    PERFORM INGRESO-DIRECCION
                 WHEN 3
-                   PERFORM INGRESO-CODPOSTAL
+                   PERFORM INGRESO-CODPOSTAL THRU F-INGRESO-CODPOSTAL
                 WHEN 4
-                   PERFORM INGRESO-CATEGORIA
+                   PERFORM INGRESO-CATEGORIA THRU F-INGRESO-CATEGORIA
+                WHEN 5
+                   IF EXISTE = "N"
+                      DISPLAY "Grabe el cliente antes de registrar"
+                      " movimientos" LINE 23 COL 1
+                      ACCEPT X LINE 23 COL 75
+                      DISPLAY SPACES LINE 23 COL 1 SIZE 80
+                   ELSE
+                      IF CLI-INACTIVO
+                         DISPLAY "Cliente dado de baja - no admite"
+                         " movimientos" LINE 23 COL 1
+                         ACCEPT X LINE 23 COL 75
+                         DISPLAY SPACES LINE 23 COL 1 SIZE 80
+                      ELSE
+                         PERFORM MOVIMIENTOS-CLIENTE
+                            THRU F-MOVIMIENTOS-CLIENTE
+                         PERFORM MUESTRO-PANTALLA
+                         PERFORM MUESTRO-DATOS
+                      END-IF
+                   END-IF
                 WHEN 0
                    PERFORM GRABAR THRU F-GRABAR
                 WHEN 88
-                   PERFORM BORRAR
+                   IF EXISTE = "N"
+                      DISPLAY "Grabe el cliente antes de darlo de baja"
+                                                 LINE 23 COL 1
+                      ACCEPT X LINE 23 COL 75
+                      DISPLAY SPACES LINE 23 COL 1 SIZE 80
+                   ELSE
+                      IF NOT CLI-INACTIVO
+                         PERFORM BORRAR THRU F-BORRAR
+                      ELSE
+                         GO TO OPCIONES
+                      END-IF
+                   END-IF
+                WHEN 99
+                   IF CLI-INACTIVO
+                      PERFORM REACTIVAR THRU F-REACTIVAR
+                   ELSE
+                      GO TO OPCIONES
+                   END-IF
                 WHEN 77
                    MOVE "S" TO FIN
                 WHEN OTHER
@@ -217,41 +565,340 @@
               IF OPCION > 0 AND OPCION < 77 GO TO OPCIONES.
 
        GRABAR.
-           MOVE W-CLI-NOMBRE    TO CLI_NOMBRE CLI_NOMBRE_2.
-           MOVE W-CLI-DIRECCION TO CLI_DIRECCION.
-           MOVE W-CLI-CODPOSTAL TO CLI_CODPOST.
-           MOVE W-CLI-CATEGORIA TO CLI_CATEGORIA CLI_CATEGORIA_2.
+           MOVE CLI-ESTADO TO W-CLI-ESTADO-PREV.
+           PERFORM VERIFICA-DUPLICADO THRU F-VERIFICA-DUPLICADO.
+           IF W-CONFIRMA-DUP = "N"
+              DISPLAY SPACES LINE 23 COL 1 SIZE 80
+              GO TO F-GRABAR.
+           MOVE W-CLI-ID          TO CLI_ID.
+           MOVE W-CLI-NOMBRE      TO CLI_NOMBRE CLI_NOMBRE_2.
+           MOVE W-CLI-DIRECCION   TO CLI_DIRECCION.
+           MOVE W-CLI-CODPOSTAL   TO CLI_CODPOST.
+           MOVE W-CLI-CATEGORIA   TO CLI_CATEGORIA CLI_CATEGORIA_2.
+           MOVE W-CLI-SALDO       TO CLI_SALDO.
+           MOVE W-CLI-ESTADO-PREV TO CLI-ESTADO.
 
        GRABO.
            IF EXISTE = "S" GO TO REGRABO.
+           MOVE "S" TO W-AUD-ES-ALTA.
            WRITE REG-CLIENTES.
-           IF ST-FILE = "99" GO TO GRABO.
-           IF ST-FILE > "07"
-              STRING "Error al GRABAR Clientes " ST-FILE
-                 DELIMITED BY SIZE INTO MENSAJE
-              DISPLAY MENSAJE LINE 24 COL 40
-              ACCEPT X LINE 23 COL 77.
+           MOVE "GRABO" TO ERR-PARRAFO-ORIGEN.
+           PERFORM VERIF-ESCRITURA THRU F-VERIF-ESCRITURA.
+           IF ERR-ACCION = "R" GO TO GRABO.
+           IF ERR-HUBO-ERROR = "S" GO TO F-GRABAR.
+           MOVE "S" TO EXISTE.
+           PERFORM REGISTRA-AUDITORIA THRU F-REGISTRA-AUDITORIA.
            GO TO F-GRABAR.
 
        REGRABO.
+           MOVE "N" TO W-AUD-ES-ALTA.
            REWRITE REG-CLIENTES.
-           IF ST-FILE = "99" GO TO REGRABO.
-           IF ST-FILE > "07"
-              STRING "Error al reGRABAR Clientes " ST-FILE
-                 DELIMITED BY SIZE INTO MENSAJE
-              DISPLAY MENSAJE LINE 24 COL 40
-              ACCEPT X LINE 23 COL 77.
+           MOVE "REGRABO" TO ERR-PARRAFO-ORIGEN.
+           PERFORM VERIF-ESCRITURA THRU F-VERIF-ESCRITURA.
+           IF ERR-ACCION = "R" GO TO REGRABO.
+           IF ERR-HUBO-ERROR = "S" GO TO F-GRABAR.
+           PERFORM REGISTRA-AUDITORIA THRU F-REGISTRA-AUDITORIA.
 
        F-GRABAR.
            EXIT.
 
+      *-----------------------------------------------------------------
+      * Antes de dar de alta un cliente nuevo, se fija si ya existe
+      * otro con el mismo nombre (indice CLI_NOMBRE) y se pide
+      * confirmacion para evitar clientes duplicados.
+      *-----------------------------------------------------------------
+       VERIFICA-DUPLICADO.
+           MOVE "S" TO W-CONFIRMA-DUP.
+           IF EXISTE NOT = "N"
+              GO TO F-VERIFICA-DUPLICADO.
+           MOVE SPACES       TO CLI_NOMBRE.
+           MOVE W-CLI-NOMBRE TO CLI_NOMBRE.
+           READ CLIENTES KEY IS CLI_NOMBRE
+              INVALID KEY     MOVE "N" TO W-HAY-DUPLICADO
+              NOT INVALID KEY MOVE "S" TO W-HAY-DUPLICADO.
+           IF W-HAY-DUPLICADO = "S" AND CLI_ID NOT = W-CLI-ID
+              MOVE CLI_ID TO W-CLI-ID-Z
+              DISPLAY SPACES LINE 23 COL 1 SIZE 80
+              DISPLAY "Nombre similar existe en Id " LINE 23 COL 1
+                      W-CLI-ID-Z                      LINE 23 COL 30
+                      "- Continuar? (S/N)"             LINE 23 COL 38
+              ACCEPT X LINE 23 COL 58
+              IF X = "S" OR X = "s"
+                 MOVE "S" TO W-CONFIRMA-DUP
+              ELSE
+                 MOVE "N" TO W-CONFIRMA-DUP.
+
+       F-VERIFICA-DUPLICADO.
+           EXIT.
+
        BORRAR.
-           DELETE CLIENTES.
-           IF ST-FILE = "99" GO TO BORRAR.
+           DISPLAY "Confirma BAJA del cliente? (S/N)" LINE 23 COL 1.
+           ACCEPT X LINE 23 COL 40.
+           IF X NOT = "S" AND X NOT = "s"
+              DISPLAY SPACES LINE 23 COL 1 SIZE 80
+              GO TO F-BORRAR.
+           MOVE CLI-ESTADO TO W-ESTADO-ANTERIOR.
+           MOVE "I" TO CLI-ESTADO.
+           REWRITE REG-CLIENTES.
+           MOVE "BORRAR" TO ERR-PARRAFO-ORIGEN.
+           PERFORM VERIF-ESCRITURA THRU F-VERIF-ESCRITURA.
+           IF ERR-ACCION = "R" GO TO BORRAR.
+           IF ERR-HUBO-ERROR = "S" GO TO F-BORRAR.
+           MOVE "BAJA"           TO W-AUD-OPERACION
+           MOVE "ESTADO"         TO AUD-CAMPO-NOMBRE
+           MOVE W-ESTADO-ANTERIOR TO AUD-ANTERIOR-TXT
+           MOVE CLI-ESTADO        TO AUD-NUEVO-TXT
+           PERFORM AUD-GRABA-CAMPO THRU F-AUD-GRABA-CAMPO.
+
+       F-BORRAR.
+           EXIT.
+
+       REACTIVAR.
+           DISPLAY "Confirma REACTIVACION del cliente? (S/N)"
+                                             LINE 23 COL 1.
+           ACCEPT X LINE 23 COL 45.
+           IF X NOT = "S" AND X NOT = "s"
+              DISPLAY SPACES LINE 23 COL 1 SIZE 80
+              GO TO F-REACTIVAR.
+           MOVE CLI-ESTADO TO W-ESTADO-ANTERIOR.
+           MOVE "A" TO CLI-ESTADO.
+           REWRITE REG-CLIENTES.
+           MOVE "REACTIVAR" TO ERR-PARRAFO-ORIGEN.
+           PERFORM VERIF-ESCRITURA THRU F-VERIF-ESCRITURA.
+           IF ERR-ACCION = "R" GO TO REACTIVAR.
+           IF ERR-HUBO-ERROR = "S" GO TO F-REACTIVAR.
+           MOVE "REACTIV"        TO W-AUD-OPERACION
+           MOVE "ESTADO"         TO AUD-CAMPO-NOMBRE
+           MOVE W-ESTADO-ANTERIOR TO AUD-ANTERIOR-TXT
+           MOVE CLI-ESTADO        TO AUD-NUEVO-TXT
+           PERFORM AUD-GRABA-CAMPO THRU F-AUD-GRABA-CAMPO.
+
+       F-REACTIVAR.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * Registro de movimientos de cuenta (debitos/creditos) que
+      * actualizan CLI_SALDO y quedan asentados en MOVIMIENTOS.
+      *-----------------------------------------------------------------
+       MOVIMIENTOS-CLIENTE.
+           MOVE CLI_SALDO TO W-CLI-SALDO-ED.
+           DISPLAY " " LINE 1 COL 1 ERASE EOS
+                   "Movimientos de Cuenta"          LINE 3  COL 28
+                   GUIONES                          LINE 4  COL 1
+                   "Saldo actual       : "          LINE 07 COL 10
+                   W-CLI-SALDO-ED                   LINE 07 COL 32
+                   "Fecha   (AAAAMMDD) : "          LINE 10 COL 10
+                   "Tipo  D=Debito C=Credito : "     LINE 12 COL 10
+                   "Importe             : "         LINE 14 COL 10
+                   "Motivo              : "         LINE 16 COL 10.
+
+       INGRESO-MOV-FECHA.
+           MOVE 0 TO W-MOV-FECHA.
+           ACCEPT W-MOV-FECHA LINE 10 COL 32.
+           IF W-MOV-FECHA = 0
+              GO TO INGRESO-MOV-FECHA.
+           DISPLAY W-MOV-FECHA LINE 10 COL 32.
+
+       INGRESO-MOV-TIPO.
+           ACCEPT W-MOV-TIPO LINE 12 COL 38.
+           IF W-MOV-TIPO = "d" MOVE "D" TO W-MOV-TIPO.
+           IF W-MOV-TIPO = "c" MOVE "C" TO W-MOV-TIPO.
+           IF W-MOV-TIPO NOT = "D" AND W-MOV-TIPO NOT = "C"
+              GO TO INGRESO-MOV-TIPO.
+           DISPLAY W-MOV-TIPO LINE 12 COL 38.
+
+       INGRESO-MOV-IMPORTE.
+           MOVE 0 TO W-MOV-IMPORTE.
+           ACCEPT W-MOV-IMPORTE LINE 14 COL 32.
+           IF W-MOV-IMPORTE NOT > 0
+              GO TO INGRESO-MOV-IMPORTE.
+           DISPLAY W-MOV-IMPORTE LINE 14 COL 32.
+
+       INGRESO-MOV-MOTIVO.
+           MOVE SPACES TO W-MOV-MOTIVO.
+           ACCEPT W-MOV-MOTIVO LINE 16 COL 32.
+           IF W-MOV-MOTIVO = SPACES
+              GO TO INGRESO-MOV-MOTIVO.
+           DISPLAY W-MOV-MOTIVO LINE 16 COL 32.
+
+       GRABA-MOVIMIENTO.
+           MOVE W-CLI-ID      TO MOV-CLI-ID.
+           MOVE W-MOV-FECHA   TO MOV-FECHA.
+           MOVE W-MOV-TIPO    TO MOV-TIPO.
+           MOVE W-MOV-IMPORTE TO MOV-IMPORTE.
+           MOVE W-MOV-MOTIVO  TO MOV-MOTIVO.
+           WRITE REG-MOVIMIENTO.
+           IF ST-MOV > "07"
+              MOVE "GRABA-MOVIMIENTO" TO ERR-PARRAFO-ORIGEN
+              MOVE ST-MOV             TO ERR-ST-ORIGEN
+              MOVE W-CLI-ID           TO ERR-CLI-ID-ORIGEN
+              PERFORM TRATA-ERROR-ARCHIVO THRU F-TRATA-ERROR-ARCHIVO
+              IF ERR-ACCION = "R"
+                 GO TO GRABA-MOVIMIENTO
+              ELSE
+                 GO TO F-MOVIMIENTOS-CLIENTE
+              END-IF
+           ELSE
+              MOVE 0 TO ERR-CONTADOR-REINTENTOS.
+           IF MOV-DEBITO
+              SUBTRACT W-MOV-IMPORTE FROM CLI_SALDO
+              SUBTRACT W-MOV-IMPORTE FROM W-CLI-SALDO
+           ELSE
+              ADD W-MOV-IMPORTE TO CLI_SALDO
+              ADD W-MOV-IMPORTE TO W-CLI-SALDO.
+           PERFORM GRABAR THRU F-GRABAR.
+           IF ERR-HUBO-ERROR = "S"
+              DISPLAY "Movimiento grabado, pero no se pudo actualizar"
+                      " el saldo del cliente" LINE 19 COL 10
+                      "ENTER para continuar" LINE 23 COL 1
+              ACCEPT X LINE 23 COL 25
+              DISPLAY SPACES LINE 19 COL 1 SIZE 80
+              DISPLAY SPACES LINE 23 COL 1 SIZE 80
+           ELSE
+              MOVE CLI_SALDO TO W-CLI-SALDO-ED
+              DISPLAY "Nuevo saldo : " LINE 19 COL 10
+                      W-CLI-SALDO-ED  LINE 19 COL 26
+                      "ENTER para continuar" LINE 23 COL 1
+              ACCEPT X LINE 23 COL 25
+              DISPLAY SPACES LINE 23 COL 1 SIZE 80
+           END-IF.
+
+       F-MOVIMIENTOS-CLIENTE.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * Registra en AUDITORIA un renglon por cada campo cuyo valor
+      * cambio, comparando la imagen anterior (xxx-ANT) con la nueva.
+      *-----------------------------------------------------------------
+       REGISTRA-AUDITORIA.
+           IF W-AUD-ES-ALTA = "S"
+              MOVE "ALTA" TO W-AUD-OPERACION
+           ELSE
+              MOVE "MODIF" TO W-AUD-OPERACION.
+           IF W-CLI-NOMBRE NOT = W-CLI-NOMBRE-ANT
+              MOVE "NOMBRE"         TO AUD-CAMPO-NOMBRE
+              MOVE W-CLI-NOMBRE-ANT TO AUD-ANTERIOR-TXT
+              MOVE W-CLI-NOMBRE     TO AUD-NUEVO-TXT
+              PERFORM AUD-GRABA-CAMPO THRU F-AUD-GRABA-CAMPO.
+           IF W-CLI-DIRECCION NOT = W-CLI-DIRECCION-ANT
+              MOVE "DIRECCION"         TO AUD-CAMPO-NOMBRE
+              MOVE W-CLI-DIRECCION-ANT TO AUD-ANTERIOR-TXT
+              MOVE W-CLI-DIRECCION     TO AUD-NUEVO-TXT
+              PERFORM AUD-GRABA-CAMPO THRU F-AUD-GRABA-CAMPO.
+           IF W-CLI-CODPOSTAL NOT = W-CLI-CODPOSTAL-ANT
+              MOVE "COD_POSTAL"        TO AUD-CAMPO-NOMBRE
+              MOVE W-CLI-CODPOSTAL-ANT TO AUD-ANTERIOR-TXT
+              MOVE W-CLI-CODPOSTAL     TO AUD-NUEVO-TXT
+              PERFORM AUD-GRABA-CAMPO THRU F-AUD-GRABA-CAMPO.
+           IF W-CLI-CATEGORIA NOT = W-CLI-CATEGORIA-ANT
+              MOVE "CATEGORIA"         TO AUD-CAMPO-NOMBRE
+              MOVE W-CLI-CATEGORIA-ANT TO AUD-ANTERIOR-TXT
+              MOVE W-CLI-CATEGORIA     TO AUD-NUEVO-TXT
+              PERFORM AUD-GRABA-CAMPO THRU F-AUD-GRABA-CAMPO.
+           IF W-CLI-SALDO NOT = W-CLI-SALDO-ANT
+              MOVE "SALDO"      TO AUD-CAMPO-NOMBRE
+              MOVE W-CLI-SALDO-ANT TO W-CLI-SALDO-ED
+              MOVE W-CLI-SALDO-ED  TO AUD-ANTERIOR-TXT
+              MOVE W-CLI-SALDO     TO W-CLI-SALDO-ED
+              MOVE W-CLI-SALDO-ED  TO AUD-NUEVO-TXT
+              PERFORM AUD-GRABA-CAMPO THRU F-AUD-GRABA-CAMPO.
+           MOVE W-CLI-NOMBRE    TO W-CLI-NOMBRE-ANT.
+           MOVE W-CLI-DIRECCION TO W-CLI-DIRECCION-ANT.
+           MOVE W-CLI-CODPOSTAL TO W-CLI-CODPOSTAL-ANT.
+           MOVE W-CLI-CATEGORIA TO W-CLI-CATEGORIA-ANT.
+           MOVE W-CLI-SALDO     TO W-CLI-SALDO-ANT.
+
+       F-REGISTRA-AUDITORIA.
+           EXIT.
+
+       AUD-GRABA-CAMPO.
+           ACCEPT W-FECHA-SIST FROM DATE YYYYMMDD.
+           ACCEPT W-HORA-SIST  FROM TIME.
+           MOVE W-CLI-ID         TO AUD-CLI-ID.
+           MOVE W-FECHA-SIST     TO AUD-FECHA.
+           MOVE W-HORA-SIST      TO AUD-HORA.
+           MOVE W-AUD-OPERACION  TO AUD-OPERACION.
+           MOVE AUD-CAMPO-NOMBRE TO AUD-CAMPO.
+           MOVE AUD-ANTERIOR-TXT TO AUD-VALOR-ANTERIOR.
+           MOVE AUD-NUEVO-TXT    TO AUD-VALOR-NUEVO.
+           WRITE REG-AUDITORIA.
+
+       F-AUD-GRABA-CAMPO.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * Verifica el resultado de un WRITE/REWRITE sobre CLIENTES,
+      * delegando en TRATA-ERROR-ARCHIVO cuando ST-FILE indica error.
+      *-----------------------------------------------------------------
+       VERIF-ESCRITURA.
+           MOVE "N" TO ERR-HUBO-ERROR.
+           MOVE "O" TO ERR-ACCION.
            IF ST-FILE > "07"
-              STRING "Error al borrar Clientes " ST-FILE
-                 DELIMITED BY SIZE INTO MENSAJE
-              DISPLAY MENSAJE LINE 24 COL 40.
+              MOVE "S"      TO ERR-HUBO-ERROR
+              MOVE ST-FILE  TO ERR-ST-ORIGEN
+              MOVE W-CLI-ID TO ERR-CLI-ID-ORIGEN
+              PERFORM TRATA-ERROR-ARCHIVO THRU F-TRATA-ERROR-ARCHIVO
+           ELSE
+              MOVE 0 TO ERR-CONTADOR-REINTENTOS.
+
+       F-VERIF-ESCRITURA.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * Rutina comun de tratamiento de errores de archivo: registra
+      * todo ST-FILE distinto de cero en ERRORES, reintenta en forma
+      * acotada las condiciones de registro ocupado (Status 99) y
+      * devuelve en ERR-ACCION "R" (reintentar) o "A" (abandonar).
+      *-----------------------------------------------------------------
+       TRATA-ERROR-ARCHIVO.
+           ACCEPT W-FECHA-SIST FROM DATE YYYYMMDD.
+           ACCEPT W-HORA-SIST  FROM TIME.
+           MOVE W-FECHA-SIST       TO ERR-FECHA.
+           MOVE W-HORA-SIST        TO ERR-HORA.
+           MOVE ERR-PARRAFO-ORIGEN TO ERR-PARRAFO.
+           MOVE ERR-CLI-ID-ORIGEN  TO ERR-CLI-ID.
+           MOVE ERR-ST-ORIGEN      TO ERR-STATUS.
+           WRITE REG-ERROR.
+           IF ERR-ST-ORIGEN = "99"
+              IF ERR-CONTADOR-REINTENTOS < ERR-MAX-REINTENTOS
+                 ADD 1 TO ERR-CONTADOR-REINTENTOS
+                 PERFORM ESPERA-BREVE THRU F-ESPERA-BREVE
+                 MOVE "R" TO ERR-ACCION
+              ELSE
+                 MOVE 0 TO ERR-CONTADOR-REINTENTOS
+                 DISPLAY "Registro bloqueado por otro usuario,"
+                         LINE 24 COL 1
+                         " intente mas tarde" LINE 24 COL 35
+                 ACCEPT X LINE 23 COL 77
+                 DISPLAY SPACES LINE 24 COL 1 SIZE 80
+                 MOVE "A" TO ERR-ACCION
+              END-IF
+           ELSE
+              MOVE 0 TO ERR-CONTADOR-REINTENTOS
+              STRING "Error en " ERR-PARRAFO-ORIGEN
+                     " Status=" ERR-ST-ORIGEN
+                     DELIMITED BY SIZE INTO MENSAJE
+              DISPLAY MENSAJE LINE 24 COL 1
+              ACCEPT X LINE 23 COL 77
+              DISPLAY SPACES LINE 24 COL 1 SIZE 80
+              MOVE "A" TO ERR-ACCION.
+
+       F-TRATA-ERROR-ARCHIVO.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * Pausa breve entre reintentos sobre un registro bloqueado.
+      *-----------------------------------------------------------------
+       ESPERA-BREVE.
+           MOVE 1 TO W-ESPERA-CONTADOR.
 
+       ESPERA-BREVE-CICLO.
+           IF W-ESPERA-CONTADOR > W-ESPERA-MAX
+              GO TO F-ESPERA-BREVE.
+           ADD 1 TO W-ESPERA-CONTADOR.
+           GO TO ESPERA-BREVE-CICLO.
+
+       F-ESPERA-BREVE.
+           EXIT.
 
        END PROGRAM "INICIO".
